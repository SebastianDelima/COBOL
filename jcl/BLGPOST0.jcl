@@ -0,0 +1,77 @@
+//BLGPOST0 JOB (ACCTNO),'BLOG PUBLISH CYCLE',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//*                                                                   *
+//*  JOB NAME    BLGPOST0                                            *
+//*  DESCRIPTION NIGHTLY DRIVER FOR THE BLOGPOST PUBLISHING CYCLE.    *
+//*              LOADS THE AUTHOR MASTER, LINKS THE DAY'S BLOG-POST   *
+//*              TRANSACTIONS TO THEIR AUTHORS, PRINTS THE AUTHOR     *
+//*              ROSTER, WRITES THE RUN AUDIT LOG, AND REFRESHES THE  *
+//*              WEB CMS EXPORT FEED.  THE ROSTER REPORT AND THE CMS  *
+//*              EXPORT EACH CATALOG A NEW GENERATION ON THEIR GDG    *
+//*              BASE SO THE PRIOR DAY'S OUTPUT IS NEVER OVERWRITTEN. *
+//*  SCHEDULE    NIGHTLY, AFTER THE DAILY BLOG-POST FEED ARRIVES.     *
+//*                                                                   *
+//*  MODIFICATION HISTORY                                             *
+//*  ------------------------------------------------------------    *
+//*  DATE       INIT  DESCRIPTION                                     *
+//*  ---------  ----  --------------------------------------------    *
+//*  2026-08-09  SDL  ORIGINAL JOB STREAM.                            *
+//*                                                                   *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=BLOGPOST,PARM='BLGPOST0'
+//STEPLIB  DD   DSN=PROD.BLOG.LOADLIB,DISP=SHR
+//AUTHMST  DD   DSN=PROD.BLOG.AUTHOR.MASTER,DISP=SHR
+//BLOGTRN  DD   DSN=PROD.BLOG.POSTS.DAILY,DISP=SHR
+//ROSTRPT  DD   DSN=PROD.BLOG.ROSTER.REPORT(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.BLOG.AUDIT.LOG,DISP=MOD
+//RESTFILE DD   DSN=PROD.BLOG.RESTART,DISP=OLD
+//CMSEXPRT DD   DSN=PROD.BLOG.CMSFEED.EXPORT(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//              DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//*********************************************************************
+//*  STEP010 SETS RETURN CODE 4 FOR A NON-FATAL WARNING (E.G. THE      *
+//*  AUTHOR TABLE FILLED BEFORE AUTHOR-MASTER REACHED END OF FILE) AND *
+//*  RETURN CODE 12 WHEN A REQUIRED FILE COULD NOT BE OPENED.  A       *
+//*  WARNING STILL PRODUCES A ROSTER REPORT AND CMS EXPORT AND SHOULD  *
+//*  PUBLISH; ONLY RC 12 IS TREATED AS A FAILURE HERE.                 *
+//*********************************************************************
+//*
+//IFOK     IF (STEP010.RC <= 4) THEN
+//STEP020  EXEC PGM=IEFBR14
+//PUBFLAG  DD   DSN=PROD.BLOG.PUBLISH.FLAG(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE)
+//         ELSE
+//STEP030  EXEC PGM=IEFBR14
+//SYSOUT   DD   SYSOUT=*
+//*        BLGPOST0 STEP010 ENDED WITH A NON-ZERO RETURN CODE.
+//*        OPERATIONS IS NOTIFIED VIA THE JOB'S NOTIFY PARAMETER.
+//         ENDIF
+//*
+//*********************************************************************
+//*  CONFIRM THE FLAG-FILE STEP ITSELF ALLOCATED CLEANLY.  A STEP      *
+//*  THAT WAS BYPASSED BY THE IFOK TEST ABOVE EVALUATES ITS RC AS      *
+//*  FALSE HERE, SO ONLY THE BRANCH THAT ACTUALLY RAN IS CHECKED.      *
+//*********************************************************************
+//*
+//IFSTEP2  IF (STEP020.RC > 0) THEN
+//STEP040  EXEC PGM=IEFBR14
+//SYSOUT   DD   SYSOUT=*
+//*        STEP020 PUBLISH-FLAG ALLOCATION ENDED WITH RC ABOVE ZERO.
+//         ENDIF
+//IFSTEP3  IF (STEP030.RC > 0) THEN
+//STEP050  EXEC PGM=IEFBR14
+//SYSOUT   DD   SYSOUT=*
+//*        STEP030 FAILURE-NOTICE STEP ITSELF ENDED WITH RC ABOVE ZERO.
+//         ENDIF
+//*
