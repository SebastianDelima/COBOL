@@ -1,41 +1,826 @@
-        
-        *> FIRST DIVISION
-        IDENTIFICATION DIVISION.
-        
-        PROGRAM-ID. BLOGPOST.
-        AUTHOR.     SEBASTIAN DE LIMA.
-
-        *> SECOND DIVISION   
-        ENVIRONMENT DIVISION.
-        
-        *> FIRST SECTION INSIDE THE ENVIRONMENT DIVISION
-        CONFIGURATION SECTION.
-        Source-Computer. MACBOOK PRO.
-        Object-Computer. MACBOOK PRO.
-
-        *> SECOND SECTION INSIDE THE ENVIRONMENT DIVISION
-        INPUT-OUTPUT SECTION.
-
-
-        *> THIRD DIVISION
-        DATA DIVISION.
-
-        WORKING-STORAGE SECTION.
-        01 MyName          PIC A(20) VALUE "Sebastian De Lima". 
-        01 FavoriteNumber  PIC 9 VALUE 7.
-        01 Age             PIC X(20) VALUE "24 Years old".
-        01 DateBirth.
-           02 Month PIC 9(2).
-           02 Dayy   PIC 9(2).
-           02 Year  PIC 9(4).
-
-        *> FOURTH DIVISION
-        PROCEDURE DIVISION.
-
-        COMPUTE 1 + 2
-
-        STOP RUN.
-
-
-      
-      
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID    BLOGPOST                                     *
+000040*    DESCRIPTION   DRIVES THE DAILY BLOG-POST PUBLISHING CYCLE.  *
+000050*                  LOADS EVERY CONTRIBUTING AUTHOR FROM THE      *
+000060*                  AUTHOR-MASTER FILE INTO A WORKING-STORAGE     *
+000070*                  TABLE, AGES AND VALIDATES EACH ONE, THEN      *
+000080*                  READS THE DAILY BLOG-POST TRANSACTION FILE    *
+000090*                  AND LINKS EACH POST BACK TO ITS AUTHOR.       *
+000100*                                                                *
+000110*    MODIFICATION HISTORY                                       *
+000120*    ---------------------------------------------------------- *
+000130*    DATE       INIT  DESCRIPTION                                *
+000140*    ---------  ----  -------------------------------------------*
+000150*    2026-08-09  SDL  REPLACED THE HARDCODED MYNAME/FAVORITE-    *
+000160*                     NUMBER/AGE/DATEBIRTH VALUE CLAUSES WITH AN *
+000170*                     INDEXED AUTHOR-MASTER FILE READ AT RUNTIME.*
+000180*    2026-08-09  SDL  ADDED THE DAILY BLOG-POST TRANSACTION FILE *
+000190*                     AND LINKED EACH POST TO ITS AUTHOR VIA A   *
+000200*                     KEYED READ OF AUTHOR-MASTER.               *
+000210*    2026-08-09  SDL  ADDED AGE COMPUTATION AND DATE OF BIRTH    *
+000220*                     VALIDATION FOR EACH AUTHOR.                *
+000230*    2026-08-09  SDL  REPLACED THE PER-POST KEYED READ OF        *
+000240*                     AUTHOR-MASTER WITH A FULL-FILE LOAD INTO   *
+000250*                     AN AUTHOR TABLE AT STARTUP, SO EVERY       *
+000260*                     AUTHOR IS AGED AND VALIDATED ONCE PER RUN  *
+000270*                     RATHER THAN ONCE PER POST.  POST LINKING   *
+000280*                     NOW SEARCHES THE TABLE INSTEAD OF RE-       *
+000290*                     READING THE MASTER FILE.                   *
+000300*    2026-08-09  SDL  ADDED A DELIMITED EXPORT FEED OF AUTHOR AND *
+000310*                     BLOG-POST DATA FOR THE WEB CMS TEAM.        *
+000320*    2026-08-09  SDL  CHECKPOINT NOW SNAPSHOTS THE AUTHOR TABLE   *
+000330*                     ITSELF, SO A RESUMED RUN REBUILDS THE       *
+000340*                     TABLE UP TO THE CHECKPOINT INSTEAD OF        *
+000350*                     RELOADING THE WHOLE FILE.  ALSO GUARDS      *
+000360*                     AGAINST AN OVERFULL AUTHOR TABLE, REJECTS   *
+000370*                     A BIRTH DATE AFTER THE RUN DATE, RECEIVES   *
+000380*                     THE JOB ID AS A PARM INSTEAD OF FROM THE    *
+000390*                     COMMAND LINE, AND GIVES THE CMS EXPORT      *
+000400*                     HEADER ROW ITS OWN RECORD TAG.              *
+000410******************************************************************
+000420 IDENTIFICATION DIVISION.
+000430 PROGRAM-ID.     BLOGPOST.
+000440 AUTHOR.         SEBASTIAN DE LIMA.
+000450 INSTALLATION.   BLOG EDITORIAL SYSTEMS.
+000460 DATE-WRITTEN.   2026-08-09.
+000470 DATE-COMPILED.  2026-08-09.
+000480
+000490******************************************************************
+000500*    ENVIRONMENT DIVISION                                       *
+000510******************************************************************
+000520 ENVIRONMENT DIVISION.
+000530
+000540 CONFIGURATION SECTION.
+000550 SOURCE-COMPUTER.    MACBOOK-PRO.
+000560 OBJECT-COMPUTER.    MACBOOK-PRO.
+000570
+000580 INPUT-OUTPUT SECTION.
+000590 FILE-CONTROL.
+000600     SELECT AUTHOR-MASTER   ASSIGN TO AUTHMST
+000610         ORGANIZATION IS INDEXED
+000620         ACCESS MODE IS SEQUENTIAL
+000630         RECORD KEY IS AR-AUTHOR-ID
+000640         FILE STATUS IS BP-AUTHMST-STATUS.
+000650
+000660     SELECT BLOG-POST-FILE   ASSIGN TO BLOGTRN
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         ACCESS MODE IS SEQUENTIAL
+000690         FILE STATUS IS BP-BLOGTRN-STATUS.
+000700
+000710     SELECT ROSTER-REPORT   ASSIGN TO ROSTRPT
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         ACCESS MODE IS SEQUENTIAL
+000740         FILE STATUS IS BP-ROSTRPT-STATUS.
+000750
+000760     SELECT AUDIT-LOG        ASSIGN TO AUDITLOG
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         ACCESS MODE IS SEQUENTIAL
+000790         FILE STATUS IS BP-AUDITLOG-STATUS.
+000800
+000810     SELECT RESTART-FILE     ASSIGN TO RESTFILE
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         ACCESS MODE IS SEQUENTIAL
+000840         FILE STATUS IS BP-RESTFILE-STATUS.
+000850
+000860     SELECT CMS-EXPORT       ASSIGN TO CMSEXPRT
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         ACCESS MODE IS SEQUENTIAL
+000890         FILE STATUS IS BP-CMSEXPRT-STATUS.
+000900
+000910******************************************************************
+000920*    DATA DIVISION                                              *
+000930******************************************************************
+000940 DATA DIVISION.
+000950
+000960 FILE SECTION.
+000970 FD  AUTHOR-MASTER
+000980     LABEL RECORDS ARE STANDARD.
+000990     COPY AUTHREC.
+001000
+001010 FD  BLOG-POST-FILE
+001020     LABEL RECORDS ARE STANDARD.
+001030     COPY BLOGREC.
+001040
+001050 FD  ROSTER-REPORT
+001060     LABEL RECORDS ARE STANDARD.
+001070 01  RR-PRINT-LINE               PIC X(80).
+001080
+001090 FD  AUDIT-LOG
+001100     LABEL RECORDS ARE STANDARD.
+001110     COPY AUDREC.
+001120
+001130 FD  RESTART-FILE
+001140     LABEL RECORDS ARE STANDARD.
+001150     COPY CHKREC.
+001160
+001170 FD  CMS-EXPORT
+001180     LABEL RECORDS ARE STANDARD.
+001190 01  CE-EXPORT-LINE              PIC X(132).
+001200
+001210 WORKING-STORAGE SECTION.
+001220******************************************************************
+001230*    FILE STATUS SWITCHES                                       *
+001240******************************************************************
+001250 01  BP-AUTHMST-STATUS       PIC X(02).
+001260     88  BP-AUTHMST-OK               VALUE "00".
+001270     88  BP-AUTHMST-EOF              VALUE "10".
+001280
+001290 01  BP-BLOGTRN-STATUS       PIC X(02).
+001300     88  BP-BLOGTRN-OK               VALUE "00".
+001310     88  BP-BLOGTRN-EOF              VALUE "10".
+001320
+001330 01  BP-ROSTRPT-STATUS       PIC X(02).
+001340     88  BP-ROSTRPT-OK               VALUE "00".
+001350
+001360 01  BP-AUDITLOG-STATUS      PIC X(02).
+001370     88  BP-AUDITLOG-OK              VALUE "00".
+001380     88  BP-AUDITLOG-NOT-FOUND       VALUE "35".
+001390
+001400 01  BP-RESTFILE-STATUS      PIC X(02).
+001410     88  BP-RESTFILE-OK              VALUE "00".
+001420
+001430 01  BP-CMSEXPRT-STATUS      PIC X(02).
+001440     88  BP-CMSEXPRT-OK              VALUE "00".
+001450
+001460******************************************************************
+001470*    PROGRAM SWITCHES                                           *
+001480******************************************************************
+001490 77  BP-AUTHMST-EOF-SWITCH   PIC X(01) VALUE "N".
+001500     88  BP-AUTHMST-END-OF-FILE      VALUE "Y".
+001510
+001520 77  BP-RESTFILE-EOF-SWITCH  PIC X(01) VALUE "N".
+001530     88  BP-RESTFILE-END-OF-FILE     VALUE "Y".
+001540
+001550 77  BP-EOF-SWITCH           PIC X(01) VALUE "N".
+001560     88  BP-END-OF-POSTS             VALUE "Y".
+001570
+001580 77  BP-LINK-FOUND-SWITCH    PIC X(01) VALUE "N".
+001590     88  BP-LINK-FOUND               VALUE "Y".
+001600
+001610 77  BP-DATE-VALID-SWITCH    PIC X(01) VALUE "Y".
+001620     88  BP-DATE-IS-VALID            VALUE "Y".
+001630     88  BP-DATE-IS-INVALID          VALUE "N".
+001640
+001650 77  BP-RESUME-SWITCH        PIC X(01) VALUE "N".
+001660     88  BP-IS-RESUMING              VALUE "Y".
+001670
+001680 77  BP-CHECKPOINT-INTERVAL  PIC 9(03) VALUE 010.
+001690
+001700 77  BP-CK-LAST-AUTHOR-ID    PIC X(06) VALUE SPACES.
+001710
+001720******************************************************************
+001730*    TABLE OF DAYS PER CALENDAR MONTH, USED TO VALIDATE A         *
+001740*    BIRTH DAY AGAINST ITS BIRTH MONTH.  FEBRUARY IS CARRIED AS   *
+001750*    28 AND BUMPED TO 29 IN THE VALIDATION PARAGRAPH FOR LEAP     *
+001760*    YEARS.                                                      *
+001770******************************************************************
+001780 01  BP-DAYS-IN-MONTH-TABLE.
+001790     05  FILLER                  PIC 9(02) VALUE 31.
+001800     05  FILLER                  PIC 9(02) VALUE 28.
+001810     05  FILLER                  PIC 9(02) VALUE 31.
+001820     05  FILLER                  PIC 9(02) VALUE 30.
+001830     05  FILLER                  PIC 9(02) VALUE 31.
+001840     05  FILLER                  PIC 9(02) VALUE 30.
+001850     05  FILLER                  PIC 9(02) VALUE 31.
+001860     05  FILLER                  PIC 9(02) VALUE 31.
+001870     05  FILLER                  PIC 9(02) VALUE 30.
+001880     05  FILLER                  PIC 9(02) VALUE 31.
+001890     05  FILLER                  PIC 9(02) VALUE 30.
+001900     05  FILLER                  PIC 9(02) VALUE 31.
+001910 01  BP-DAYS-IN-MONTH REDEFINES BP-DAYS-IN-MONTH-TABLE.
+001920     05  BP-DIM-ENTRY            PIC 9(02) OCCURS 12 TIMES.
+001930
+001940 77  BP-MAX-DAYS-THIS-MONTH  PIC 9(02).
+001950
+001960******************************************************************
+001970*    AUTHOR TABLE - THE ENTIRE AUTHOR-MASTER FILE, LOADED ONCE   *
+001980*    AT STARTUP.  EACH ENTRY CARRIES ITS COMPUTED AGE AND ITS    *
+001990*    DATE OF BIRTH VALIDITY FLAG SO DOWNSTREAM PROCESSING (POST  *
+002000*    LINKING, THE ROSTER REPORT) DOES NOT RECOMPUTE EITHER.      *
+002010******************************************************************
+002020 77  BP-AUTHOR-TABLE-MAX     PIC 9(05) VALUE 00500.
+002030 77  BP-AUTHOR-COUNT         PIC 9(05) VALUE ZEROES.
+002040
+002050 01  BP-AUTHOR-TABLE.
+002060     05  BP-AUTHOR-ENTRY OCCURS 1 TO 500 TIMES
+002070             DEPENDING ON BP-AUTHOR-COUNT
+002080             ASCENDING KEY IS BP-TBL-AUTHOR-ID
+002090             INDEXED BY BP-AUTH-IDX.
+002100         10  BP-TBL-AUTHOR-ID        PIC X(06).
+002110         10  BP-TBL-NAME             PIC A(20).
+002120         10  BP-TBL-FAVORITE-NUMBER  PIC 9(01).
+002130         10  BP-TBL-AGE-YEARS        PIC 9(03).
+002140         10  BP-TBL-DATE-VALID-SW    PIC X(01).
+002150             88  BP-TBL-DATE-IS-VALID       VALUE "Y".
+002160         10  BP-TBL-MONTH            PIC 9(02).
+002170         10  BP-TBL-DAYY             PIC 9(02).
+002180         10  BP-TBL-YEAR             PIC 9(04).
+002190
+002200******************************************************************
+002210*    CURRENT BLOG POST WORK AREA                                *
+002220******************************************************************
+002230 01  BP-POST-WORK-AREA.
+002240     05  BP-WK-POST-ID           PIC X(08).
+002250     05  BP-WK-TITLE             PIC X(40).
+002260     05  BP-WK-PUBLISH-DATE.
+002270         10  BP-WK-PUB-MONTH     PIC 9(02).
+002280         10  BP-WK-PUB-DAY       PIC 9(02).
+002290         10  BP-WK-PUB-YEAR      PIC 9(04).
+002300     05  BP-WK-WORD-COUNT        PIC 9(05).
+002310     05  BP-WK-AUTHOR-ID         PIC X(06).
+002320
+002330******************************************************************
+002340*    AUTHOR RECORD BEING LOADED FROM AUTHOR-MASTER.  THIS AREA    *
+002350*    MIRRORS AUTHOR-RECORD (COPYBOOK AUTHREC) FIELD FOR FIELD SO  *
+002360*    THE READ ... INTO BELOW LINES UP BYTE FOR BYTE.              *
+002370******************************************************************
+002380 01  BP-AUTHOR-WORK-AREA.
+002390     05  BP-AUTH-ID           PIC X(06).
+002400     05  BP-MY-NAME           PIC A(20).
+002410     05  BP-FAVORITE-NUMBER   PIC 9(01).
+002420     05  BP-DATE-BIRTH.
+002430         10  BP-MONTH         PIC 9(02).
+002440         10  BP-DAYY          PIC 9(02).
+002450         10  BP-YEAR          PIC 9(04).
+002460     05  FILLER               PIC X(10).
+002470
+002480 77  BP-AGE-YEARS             PIC 9(03).
+002490
+002500******************************************************************
+002510*    CURRENT RUN DATE, USED TO AGE EACH AUTHOR'S DATE OF BIRTH   *
+002520******************************************************************
+002530 01  BP-CURRENT-DATE-FIELDS.
+002540     05  BP-CURR-YEAR         PIC 9(04).
+002550     05  BP-CURR-MONTH        PIC 9(02).
+002560     05  BP-CURR-DAY          PIC 9(02).
+002570     05  FILLER               PIC X(13).
+002580
+002590******************************************************************
+002600*    AUTHOR ROSTER REPORT CONTROLS AND PRINT LINES               *
+002610******************************************************************
+002620 77  BP-LINES-PER-PAGE       PIC 9(02) VALUE 20.
+002630 77  BP-LINE-COUNT           PIC 9(02) VALUE ZEROES.
+002640 77  BP-PAGE-COUNT           PIC 9(03) VALUE ZEROES.
+002650
+002660 01  BP-RPT-HEADER-1.
+002670     05  FILLER                  PIC X(30)
+002680             VALUE "BLOGPOST AUTHOR ROSTER REPORT".
+002690     05  FILLER                  PIC X(05) VALUE SPACES.
+002700     05  FILLER                  PIC X(05) VALUE "PAGE ".
+002710     05  BP-RPT-PAGE-NO          PIC ZZ9.
+002720
+002730 01  BP-RPT-HEADER-2.
+002740     05  FILLER                  PIC X(10) VALUE "AUTHOR ID".
+002750     05  FILLER                  PIC X(22) VALUE "NAME".
+002760     05  FILLER                  PIC X(06) VALUE "AGE".
+002770     05  FILLER                  PIC X(10) VALUE "FAVORITE#".
+002780
+002790 01  BP-RPT-DETAIL-LINE.
+002800     05  BP-RPT-AUTHOR-ID        PIC X(10).
+002810     05  BP-RPT-NAME             PIC X(22).
+002820     05  BP-RPT-AGE              PIC ZZ9.
+002830     05  FILLER                  PIC X(03) VALUE SPACES.
+002840     05  BP-RPT-FAVORITE-NUMBER  PIC 9.
+002850
+002860 01  BP-RPT-TOTAL-LINE.
+002870     05  FILLER                  PIC X(20)
+002880             VALUE "TOTAL AUTHORS.....: ".
+002890     05  BP-RPT-TOTAL-AUTHORS    PIC ZZZZ9.
+002900
+002910******************************************************************
+002920*    RUN AUDIT INFORMATION                                      *
+002930******************************************************************
+002940 77  BP-JOB-ID               PIC X(08) VALUE SPACES.
+002950 77  BP-RETURN-CODE          PIC 9(04) VALUE ZEROES.
+002960 77  BP-PARM-LEN             PIC S9(04) COMP VALUE ZERO.
+002970
+002980******************************************************************
+002990*    LINKAGE SECTION                                            *
+003000*    THE JOB STEP'S EXEC PGM=BLOGPOST,PARM='...' TEXT ARRIVES     *
+003010*    HERE.  MVS PASSES A HALFWORD PARM LENGTH FOLLOWED BY THE     *
+003020*    PARM TEXT ITSELF; A ZERO LENGTH MEANS NO PARM WAS CODED.     *
+003030******************************************************************
+003040 LINKAGE SECTION.
+003050 01  LS-PARM-DATA.
+003060     05  LS-PARM-LENGTH          PIC S9(04) COMP.
+003070     05  LS-PARM-TEXT            PIC X(08).
+003080
+003090******************************************************************
+003100*    PROCEDURE DIVISION                                         *
+003110******************************************************************
+003120 PROCEDURE DIVISION USING LS-PARM-DATA.
+003130
+003140 0000-MAINLINE.
+003150     PERFORM 1000-INITIALIZE
+003160         THRU 1000-INITIALIZE-EXIT
+003170     PERFORM 2000-PROCESS-BLOG-POSTS
+003180         THRU 2000-PROCESS-BLOG-POSTS-EXIT
+003190         UNTIL BP-END-OF-POSTS
+003200     PERFORM 3000-PRINT-ROSTER-REPORT
+003210         THRU 3000-PRINT-ROSTER-REPORT-EXIT
+003220     PERFORM 6000-WRITE-AUDIT-LOG
+003230         THRU 6000-WRITE-AUDIT-LOG-EXIT
+003240     PERFORM 9999-TERMINATE
+003250         THRU 9999-TERMINATE-EXIT
+003260     MOVE BP-RETURN-CODE TO RETURN-CODE
+003270     STOP RUN.
+003280
+003290 1000-INITIALIZE.
+003300     PERFORM 1400-CHECK-FOR-RESTART
+003310         THRU 1400-CHECK-FOR-RESTART-EXIT
+003320     OPEN INPUT AUTHOR-MASTER
+003330     IF NOT BP-AUTHMST-OK
+003340         DISPLAY "BLOGPOST: UNABLE TO OPEN AUTHOR-MASTER, "
+003350             "STATUS = " BP-AUTHMST-STATUS
+003360         MOVE "Y" TO BP-EOF-SWITCH
+003370         MOVE 12 TO BP-RETURN-CODE
+003380         GO TO 1000-INITIALIZE-EXIT
+003390     END-IF
+003400     IF BP-IS-RESUMING
+003410         DISPLAY "BLOGPOST: PRIOR RUN LEFT OFF AFTER AUTHOR ID "
+003420             BP-CK-LAST-AUTHOR-ID ", RESUMING FROM THAT POINT "
+003430             "WITH " BP-AUTHOR-COUNT " AUTHORS ALREADY IN TABLE"
+003440         MOVE BP-CK-LAST-AUTHOR-ID TO AR-AUTHOR-ID
+003450         START AUTHOR-MASTER KEY IS GREATER THAN AR-AUTHOR-ID
+003460             INVALID KEY
+003470                 DISPLAY "BLOGPOST: RESTART KEY "
+003480                     BP-CK-LAST-AUTHOR-ID
+003490                     " NOT FOUND, RELOADING THE FULL AUTHOR"
+003500                     " TABLE FROM THE BEGINNING OF AUTHOR-MASTER"
+003510                 MOVE "N" TO BP-RESUME-SWITCH
+003520                 MOVE ZEROES TO BP-AUTHOR-COUNT
+003530         END-START
+003540     END-IF
+003550     OPEN INPUT BLOG-POST-FILE
+003560     IF NOT BP-BLOGTRN-OK
+003570         DISPLAY "BLOGPOST: UNABLE TO OPEN BLOG-POST-FILE, "
+003580             "STATUS = " BP-BLOGTRN-STATUS
+003590         MOVE "Y" TO BP-EOF-SWITCH
+003600         MOVE 12 TO BP-RETURN-CODE
+003610         GO TO 1000-INITIALIZE-EXIT
+003620     END-IF
+003630     MOVE FUNCTION CURRENT-DATE TO BP-CURRENT-DATE-FIELDS
+003640     PERFORM 1500-LOAD-AUTHOR-TABLE
+003650         THRU 1500-LOAD-AUTHOR-TABLE-EXIT
+003660     OPEN OUTPUT CMS-EXPORT
+003670     IF NOT BP-CMSEXPRT-OK
+003680         DISPLAY "BLOGPOST: UNABLE TO OPEN CMS-EXPORT, "
+003690             "STATUS = " BP-CMSEXPRT-STATUS
+003700         MOVE 8 TO BP-RETURN-CODE
+003710     ELSE
+003720         PERFORM 8100-EXPORT-AUTHORS
+003730             THRU 8100-EXPORT-AUTHORS-EXIT
+003740     END-IF
+003750     PERFORM 2100-READ-NEXT-POST
+003760         THRU 2100-READ-NEXT-POST-EXIT.
+003770 1000-INITIALIZE-EXIT.
+003780     EXIT.
+003790
+003800******************************************************************
+003810*    1400-CHECK-FOR-RESTART                                     *
+003820*    RECORD 1 OF THE RESTART FILE IS THE CONTROL RECORD.  WHEN   *
+003830*    IT SHOWS A PRIOR RUN LEFT OFF MID-LOAD, EVERY DETAIL RECORD  *
+003840*    BEHIND IT IS A SNAPSHOT OF ONE AUTHOR TABLE ENTRY ALREADY    *
+003850*    BUILT, AND IS LOADED BACK INTO BP-AUTHOR-TABLE SO THIS RUN   *
+003860*    DOES NOT REBUILD WORK THE PRIOR RUN ALREADY FINISHED.        *
+003870******************************************************************
+003880 1400-CHECK-FOR-RESTART.
+003890     MOVE "N" TO BP-RESUME-SWITCH
+003900     OPEN INPUT RESTART-FILE
+003910     IF BP-RESTFILE-OK
+003920         READ RESTART-FILE
+003930             AT END
+003940                 CONTINUE
+003950             NOT AT END
+003960                 IF CK-TYPE-CONTROL AND CK-RUN-INCOMPLETE
+003970                     MOVE "Y" TO BP-RESUME-SWITCH
+003980                     MOVE CK-LAST-AUTHOR-ID
+003990                         TO BP-CK-LAST-AUTHOR-ID
+004000                     PERFORM 1450-LOAD-CHECKPOINT-SNAPSHOT
+004010                         THRU 1450-LOAD-CHECKPOINT-SNAPSHOT-EXIT
+004020                 END-IF
+004030         END-READ
+004040         CLOSE RESTART-FILE
+004050     END-IF.
+004060 1400-CHECK-FOR-RESTART-EXIT.
+004070     EXIT.
+004080
+004090 1450-LOAD-CHECKPOINT-SNAPSHOT.
+004100     MOVE "N" TO BP-RESTFILE-EOF-SWITCH
+004110     PERFORM 1460-LOAD-SNAPSHOT-ENTRY
+004120         THRU 1460-LOAD-SNAPSHOT-ENTRY-EXIT
+004130         UNTIL BP-RESTFILE-END-OF-FILE
+004140             OR BP-AUTHOR-COUNT NOT LESS THAN BP-AUTHOR-TABLE-MAX
+004150     IF NOT BP-RESTFILE-END-OF-FILE
+004160         DISPLAY "BLOGPOST: AUTHOR TABLE FULL AT "
+004170             BP-AUTHOR-TABLE-MAX " ENTRIES WHILE RELOADING "
+004180             "THE CHECKPOINT SNAPSHOT -- RESTART FILE HAS "
+004190             "ADDITIONAL DETAIL RECORDS THAT COULD NOT BE LOADED"
+004200         MOVE 4 TO BP-RETURN-CODE
+004210     END-IF.
+004220 1450-LOAD-CHECKPOINT-SNAPSHOT-EXIT.
+004230     EXIT.
+004240
+004250 1460-LOAD-SNAPSHOT-ENTRY.
+004260     READ RESTART-FILE
+004270         AT END
+004280             MOVE "Y" TO BP-RESTFILE-EOF-SWITCH
+004290             GO TO 1460-LOAD-SNAPSHOT-ENTRY-EXIT
+004300     END-READ
+004310     IF CK-TYPE-DETAIL
+004320         ADD 1 TO BP-AUTHOR-COUNT
+004330         MOVE CK-DTL-AUTHOR-ID       TO
+004340                 BP-TBL-AUTHOR-ID (BP-AUTHOR-COUNT)
+004350         MOVE CK-DTL-NAME            TO
+004360                 BP-TBL-NAME (BP-AUTHOR-COUNT)
+004370         MOVE CK-DTL-FAVORITE-NUMBER TO
+004380                 BP-TBL-FAVORITE-NUMBER (BP-AUTHOR-COUNT)
+004390         MOVE CK-DTL-AGE-YEARS       TO
+004400                 BP-TBL-AGE-YEARS (BP-AUTHOR-COUNT)
+004410         MOVE CK-DTL-DATE-VALID-SW   TO
+004420                 BP-TBL-DATE-VALID-SW (BP-AUTHOR-COUNT)
+004430         MOVE CK-DTL-MONTH           TO
+004440                 BP-TBL-MONTH (BP-AUTHOR-COUNT)
+004450         MOVE CK-DTL-DAYY            TO
+004460                 BP-TBL-DAYY (BP-AUTHOR-COUNT)
+004470         MOVE CK-DTL-YEAR            TO
+004480                 BP-TBL-YEAR (BP-AUTHOR-COUNT)
+004490     END-IF.
+004500 1460-LOAD-SNAPSHOT-ENTRY-EXIT.
+004510     EXIT.
+004520
+004530 1500-LOAD-AUTHOR-TABLE.
+004540     PERFORM 1550-LOAD-ONE-AUTHOR
+004550         THRU 1550-LOAD-ONE-AUTHOR-EXIT
+004560         UNTIL BP-AUTHMST-END-OF-FILE
+004570             OR BP-AUTHOR-COUNT NOT LESS THAN BP-AUTHOR-TABLE-MAX
+004580     IF BP-AUTHMST-END-OF-FILE
+004590         PERFORM 1570-CLEAR-CHECKPOINT
+004600             THRU 1570-CLEAR-CHECKPOINT-EXIT
+004610     ELSE
+004620         DISPLAY "BLOGPOST: AUTHOR TABLE FULL AT "
+004630             BP-AUTHOR-TABLE-MAX " ENTRIES -- AUTHOR-MASTER HAS "
+004640             "ADDITIONAL RECORDS THAT COULD NOT BE LOADED"
+004650         MOVE 4 TO BP-RETURN-CODE
+004660     END-IF.
+004670 1500-LOAD-AUTHOR-TABLE-EXIT.
+004680     EXIT.
+004690
+004700 1550-LOAD-ONE-AUTHOR.
+004710     READ AUTHOR-MASTER INTO BP-AUTHOR-WORK-AREA
+004720         AT END
+004730             MOVE "Y" TO BP-AUTHMST-EOF-SWITCH
+004740             GO TO 1550-LOAD-ONE-AUTHOR-EXIT
+004750     END-READ
+004760     PERFORM 2240-VALIDATE-DATE-BIRTH
+004770         THRU 2240-VALIDATE-DATE-BIRTH-EXIT
+004780     IF BP-DATE-IS-VALID
+004790         PERFORM 2250-COMPUTE-AGE
+004800             THRU 2250-COMPUTE-AGE-EXIT
+004810     ELSE
+004820         MOVE ZEROES TO BP-AGE-YEARS
+004830     END-IF
+004840     ADD 1 TO BP-AUTHOR-COUNT
+004850     MOVE AR-AUTHOR-ID       TO BP-TBL-AUTHOR-ID (BP-AUTHOR-COUNT)
+004860     MOVE BP-MY-NAME         TO BP-TBL-NAME (BP-AUTHOR-COUNT)
+004870     MOVE BP-FAVORITE-NUMBER TO BP-TBL-FAVORITE-NUMBER
+004880                                                (BP-AUTHOR-COUNT)
+004890     MOVE BP-AGE-YEARS       TO BP-TBL-AGE-YEARS (BP-AUTHOR-COUNT)
+004900     MOVE BP-DATE-VALID-SWITCH
+004910                             TO BP-TBL-DATE-VALID-SW
+004920                                                (BP-AUTHOR-COUNT)
+004930     MOVE BP-MONTH           TO BP-TBL-MONTH (BP-AUTHOR-COUNT)
+004940     MOVE BP-DAYY            TO BP-TBL-DAYY (BP-AUTHOR-COUNT)
+004950     MOVE BP-YEAR            TO BP-TBL-YEAR (BP-AUTHOR-COUNT)
+004960     IF FUNCTION MOD (BP-AUTHOR-COUNT, BP-CHECKPOINT-INTERVAL) = 0
+004970         PERFORM 1560-WRITE-CHECKPOINT
+004980             THRU 1560-WRITE-CHECKPOINT-EXIT
+004990     END-IF.
+005000 1550-LOAD-ONE-AUTHOR-EXIT.
+005010     EXIT.
+005020
+005030******************************************************************
+005040*    1560-WRITE-CHECKPOINT                                      *
+005050*    REWRITES THE RESTART FILE WITH A CONTROL RECORD FOLLOWED BY *
+005060*    A SNAPSHOT DETAIL RECORD FOR EVERY AUTHOR TABLE ENTRY BUILT  *
+005070*    SO FAR, SO A RESTART CAN REBUILD THE TABLE UP TO THIS POINT. *
+005080******************************************************************
+005090 1560-WRITE-CHECKPOINT.
+005100     OPEN OUTPUT RESTART-FILE
+005110     IF BP-RESTFILE-OK
+005120         MOVE "H"          TO CK-CTL-TYPE
+005130         MOVE AR-AUTHOR-ID TO CK-LAST-AUTHOR-ID
+005140         MOVE "I"          TO CK-RUN-STATUS
+005150         WRITE CHECKPOINT-RECORD
+005160         PERFORM 1565-WRITE-SNAPSHOT-ENTRY
+005170             THRU 1565-WRITE-SNAPSHOT-ENTRY-EXIT
+005180             VARYING BP-AUTH-IDX FROM 1 BY 1
+005190             UNTIL BP-AUTH-IDX > BP-AUTHOR-COUNT
+005200         CLOSE RESTART-FILE
+005210     END-IF.
+005220 1560-WRITE-CHECKPOINT-EXIT.
+005230     EXIT.
+005240
+005250 1565-WRITE-SNAPSHOT-ENTRY.
+005260     MOVE "D" TO CK-DTL-TYPE
+005270     MOVE BP-TBL-AUTHOR-ID (BP-AUTH-IDX)       TO CK-DTL-AUTHOR-ID
+005280     MOVE BP-TBL-NAME (BP-AUTH-IDX)            TO CK-DTL-NAME
+005290     MOVE BP-TBL-FAVORITE-NUMBER (BP-AUTH-IDX) TO
+005300             CK-DTL-FAVORITE-NUMBER
+005310     MOVE BP-TBL-AGE-YEARS (BP-AUTH-IDX)       TO CK-DTL-AGE-YEARS
+005320     MOVE BP-TBL-DATE-VALID-SW (BP-AUTH-IDX)   TO
+005330             CK-DTL-DATE-VALID-SW
+005340     MOVE BP-TBL-MONTH (BP-AUTH-IDX)           TO CK-DTL-MONTH
+005350     MOVE BP-TBL-DAYY (BP-AUTH-IDX)            TO CK-DTL-DAYY
+005360     MOVE BP-TBL-YEAR (BP-AUTH-IDX)            TO CK-DTL-YEAR
+005370     WRITE CHECKPOINT-RECORD.
+005380 1565-WRITE-SNAPSHOT-ENTRY-EXIT.
+005390     EXIT.
+005400
+005410 1570-CLEAR-CHECKPOINT.
+005420     OPEN OUTPUT RESTART-FILE
+005430     IF BP-RESTFILE-OK
+005440         MOVE "H"    TO CK-CTL-TYPE
+005450         MOVE SPACES TO CK-LAST-AUTHOR-ID
+005460         MOVE "C"    TO CK-RUN-STATUS
+005470         WRITE CHECKPOINT-RECORD
+005480         CLOSE RESTART-FILE
+005490     END-IF.
+005500 1570-CLEAR-CHECKPOINT-EXIT.
+005510     EXIT.
+005520
+005530 2000-PROCESS-BLOG-POSTS.
+005540     PERFORM 2200-LINK-AUTHOR
+005550         THRU 2200-LINK-AUTHOR-EXIT
+005560     PERFORM 2300-DISPLAY-POST
+005570         THRU 2300-DISPLAY-POST-EXIT
+005580     IF BP-CMSEXPRT-OK
+005590         PERFORM 8200-EXPORT-POST
+005600             THRU 8200-EXPORT-POST-EXIT
+005610     END-IF
+005620     PERFORM 2100-READ-NEXT-POST
+005630         THRU 2100-READ-NEXT-POST-EXIT.
+005640 2000-PROCESS-BLOG-POSTS-EXIT.
+005650     EXIT.
+005660
+005670 2100-READ-NEXT-POST.
+005680     READ BLOG-POST-FILE INTO BP-POST-WORK-AREA
+005690         AT END
+005700             MOVE "Y" TO BP-EOF-SWITCH
+005710     END-READ.
+005720 2100-READ-NEXT-POST-EXIT.
+005730     EXIT.
+005740
+005750 2200-LINK-AUTHOR.
+005760     MOVE "N" TO BP-LINK-FOUND-SWITCH
+005770     IF BP-AUTHOR-COUNT = ZEROES
+005780         GO TO 2200-LINK-AUTHOR-EXIT
+005790     END-IF
+005800     SET BP-AUTH-IDX TO 1
+005810     SEARCH ALL BP-AUTHOR-ENTRY
+005820         AT END
+005830             DISPLAY "BLOGPOST: NO AUTHOR FOUND FOR ID "
+005840                 BP-WK-AUTHOR-ID " ON POST " BP-WK-POST-ID
+005850         WHEN BP-TBL-AUTHOR-ID (BP-AUTH-IDX) = BP-WK-AUTHOR-ID
+005860             MOVE "Y" TO BP-LINK-FOUND-SWITCH
+005870     END-SEARCH.
+005880 2200-LINK-AUTHOR-EXIT.
+005890     EXIT.
+005900
+005910 2240-VALIDATE-DATE-BIRTH.
+005920     MOVE "Y" TO BP-DATE-VALID-SWITCH
+005930     IF BP-MONTH < 1 OR BP-MONTH > 12
+005940         MOVE "N" TO BP-DATE-VALID-SWITCH
+005950         DISPLAY "BLOGPOST: INVALID BIRTH MONTH " BP-MONTH
+005960             " FOR AUTHOR " AR-AUTHOR-ID
+005970         GO TO 2240-VALIDATE-DATE-BIRTH-EXIT
+005980     END-IF
+005990     IF BP-YEAR < 1900 OR BP-YEAR > BP-CURR-YEAR
+006000         MOVE "N" TO BP-DATE-VALID-SWITCH
+006010         DISPLAY "BLOGPOST: INVALID BIRTH YEAR " BP-YEAR
+006020             " FOR AUTHOR " AR-AUTHOR-ID
+006030         GO TO 2240-VALIDATE-DATE-BIRTH-EXIT
+006040     END-IF
+006050     MOVE BP-DIM-ENTRY (BP-MONTH) TO BP-MAX-DAYS-THIS-MONTH
+006060     IF BP-MONTH = 2 AND FUNCTION MOD (BP-YEAR, 4) = 0
+006070             AND (FUNCTION MOD (BP-YEAR, 100) NOT = 0
+006080                 OR FUNCTION MOD (BP-YEAR, 400) = 0)
+006090         MOVE 29 TO BP-MAX-DAYS-THIS-MONTH
+006100     END-IF
+006110     IF BP-DAYY < 1 OR BP-DAYY > BP-MAX-DAYS-THIS-MONTH
+006120         MOVE "N" TO BP-DATE-VALID-SWITCH
+006130         DISPLAY "BLOGPOST: INVALID BIRTH DAY " BP-DAYY
+006140             " FOR AUTHOR " AR-AUTHOR-ID
+006150         GO TO 2240-VALIDATE-DATE-BIRTH-EXIT
+006160     END-IF
+006170     IF BP-YEAR = BP-CURR-YEAR
+006180         AND (BP-MONTH > BP-CURR-MONTH
+006190             OR (BP-MONTH = BP-CURR-MONTH
+006200                 AND BP-DAYY > BP-CURR-DAY))
+006210         MOVE "N" TO BP-DATE-VALID-SWITCH
+006220         DISPLAY "BLOGPOST: BIRTH DATE " BP-MONTH "/" BP-DAYY "/"
+006230             BP-YEAR " IS AFTER THE RUN DATE FOR AUTHOR "
+006240             AR-AUTHOR-ID
+006250         GO TO 2240-VALIDATE-DATE-BIRTH-EXIT
+006260     END-IF.
+006270 2240-VALIDATE-DATE-BIRTH-EXIT.
+006280     EXIT.
+006290
+006300 2250-COMPUTE-AGE.
+006310     COMPUTE BP-AGE-YEARS = BP-CURR-YEAR - BP-YEAR
+006320     IF BP-CURR-MONTH < BP-MONTH
+006330         SUBTRACT 1 FROM BP-AGE-YEARS
+006340     ELSE
+006350         IF BP-CURR-MONTH = BP-MONTH AND BP-CURR-DAY < BP-DAYY
+006360             SUBTRACT 1 FROM BP-AGE-YEARS
+006370         END-IF
+006380     END-IF.
+006390 2250-COMPUTE-AGE-EXIT.
+006400     EXIT.
+006410
+006420 2300-DISPLAY-POST.
+006430     DISPLAY "POST ID...........: " BP-WK-POST-ID
+006440     DISPLAY "TITLE.............: " BP-WK-TITLE
+006450     DISPLAY "PUBLISH DATE......: "
+006460         BP-WK-PUB-MONTH "/" BP-WK-PUB-DAY "/" BP-WK-PUB-YEAR
+006470     DISPLAY "WORD COUNT........: " BP-WK-WORD-COUNT
+006480     IF BP-LINK-FOUND
+006490         DISPLAY "AUTHOR............: " BP-TBL-NAME (BP-AUTH-IDX)
+006500         DISPLAY "FAVORITE NUMBER...: "
+006510             BP-TBL-FAVORITE-NUMBER (BP-AUTH-IDX)
+006520         IF BP-TBL-DATE-IS-VALID (BP-AUTH-IDX)
+006530             DISPLAY "AGE...............: "
+006540                 BP-TBL-AGE-YEARS (BP-AUTH-IDX) " YEARS OLD"
+006550         ELSE
+006560             DISPLAY "AGE...............: *** INVALID DATE OF "
+006570                 "BIRTH ON AUTHOR RECORD ***"
+006580         END-IF
+006590     ELSE
+006600         DISPLAY "AUTHOR............: *** UNKNOWN AUTHOR ***"
+006610     END-IF.
+006620 2300-DISPLAY-POST-EXIT.
+006630     EXIT.
+006640
+006650******************************************************************
+006660*    3000-PRINT-ROSTER-REPORT                                   *
+006670*    LISTS EVERY AUTHOR CURRENTLY IN THE TABLE, WITH PAGE        *
+006680*    HEADERS AND A TOTAL AUTHOR COUNT AT THE END, FOR THE        *
+006690*    MONTHLY EDITORIAL MEETING.                                 *
+006700******************************************************************
+006710 3000-PRINT-ROSTER-REPORT.
+006720     OPEN OUTPUT ROSTER-REPORT
+006730     IF NOT BP-ROSTRPT-OK
+006740         DISPLAY "BLOGPOST: UNABLE TO OPEN ROSTER-REPORT, "
+006750             "STATUS = " BP-ROSTRPT-STATUS
+006760         MOVE 8 TO BP-RETURN-CODE
+006770         GO TO 3000-PRINT-ROSTER-REPORT-EXIT
+006780     END-IF
+006790     MOVE ZEROES TO BP-PAGE-COUNT
+006800     MOVE BP-LINES-PER-PAGE TO BP-LINE-COUNT
+006810     SET BP-AUTH-IDX TO 1
+006820     PERFORM 3100-PRINT-ROSTER-LINE
+006830         THRU 3100-PRINT-ROSTER-LINE-EXIT
+006840         VARYING BP-AUTH-IDX FROM 1 BY 1
+006850         UNTIL BP-AUTH-IDX > BP-AUTHOR-COUNT
+006860     MOVE BP-AUTHOR-COUNT TO BP-RPT-TOTAL-AUTHORS
+006870     WRITE RR-PRINT-LINE FROM BP-RPT-TOTAL-LINE
+006880     CLOSE ROSTER-REPORT.
+006890 3000-PRINT-ROSTER-REPORT-EXIT.
+006900     EXIT.
+006910
+006920 3100-PRINT-ROSTER-LINE.
+006930     IF BP-LINE-COUNT NOT LESS THAN BP-LINES-PER-PAGE
+006940         PERFORM 3200-PRINT-PAGE-HEADERS
+006950             THRU 3200-PRINT-PAGE-HEADERS-EXIT
+006960     END-IF
+006970     MOVE BP-TBL-AUTHOR-ID (BP-AUTH-IDX) TO BP-RPT-AUTHOR-ID
+006980     MOVE BP-TBL-NAME (BP-AUTH-IDX)      TO BP-RPT-NAME
+006990     MOVE BP-TBL-FAVORITE-NUMBER (BP-AUTH-IDX)
+007000         TO BP-RPT-FAVORITE-NUMBER
+007010     IF BP-TBL-DATE-IS-VALID (BP-AUTH-IDX)
+007020         MOVE BP-TBL-AGE-YEARS (BP-AUTH-IDX) TO BP-RPT-AGE
+007030     ELSE
+007040         MOVE ZEROES TO BP-RPT-AGE
+007050     END-IF
+007060     WRITE RR-PRINT-LINE FROM BP-RPT-DETAIL-LINE
+007070     ADD 1 TO BP-LINE-COUNT.
+007080 3100-PRINT-ROSTER-LINE-EXIT.
+007090     EXIT.
+007100
+007110 3200-PRINT-PAGE-HEADERS.
+007120     ADD 1 TO BP-PAGE-COUNT
+007130     MOVE BP-PAGE-COUNT TO BP-RPT-PAGE-NO
+007140     IF BP-PAGE-COUNT > 1
+007150         WRITE RR-PRINT-LINE FROM SPACES
+007160     END-IF
+007170     WRITE RR-PRINT-LINE FROM BP-RPT-HEADER-1
+007180     WRITE RR-PRINT-LINE FROM BP-RPT-HEADER-2
+007190     MOVE ZEROES TO BP-LINE-COUNT.
+007200 3200-PRINT-PAGE-HEADERS-EXIT.
+007210     EXIT.
+007220
+007230******************************************************************
+007240*    6000-WRITE-AUDIT-LOG                                       *
+007250*    APPENDS ONE ENTRY TO THE RUN AUDIT LOG SO A ROSTER REPORT   *
+007260*    CAN BE TRACED BACK TO THE RUN THAT PRODUCED IT.  THE JOB    *
+007270*    ID COMES IN AS PARM TEXT ON THE EXEC STATEMENT (SEE THE     *
+007280*    LINKAGE SECTION); NO PARM CODED MEANS AN AD HOC RUN.        *
+007290******************************************************************
+007300 6000-WRITE-AUDIT-LOG.
+007310     MOVE "ADHOC" TO BP-JOB-ID
+007320     IF LS-PARM-LENGTH > 0
+007330         MOVE LS-PARM-LENGTH TO BP-PARM-LEN
+007340         IF BP-PARM-LEN > 8
+007350             MOVE 8 TO BP-PARM-LEN
+007360         END-IF
+007370         MOVE SPACES TO BP-JOB-ID
+007380         MOVE LS-PARM-TEXT (1:BP-PARM-LEN) TO BP-JOB-ID
+007390     END-IF
+007400     OPEN EXTEND AUDIT-LOG
+007410     IF BP-AUDITLOG-NOT-FOUND
+007420         OPEN OUTPUT AUDIT-LOG
+007430     END-IF
+007440     IF NOT BP-AUDITLOG-OK
+007450         DISPLAY "BLOGPOST: UNABLE TO OPEN AUDIT-LOG, "
+007460             "STATUS = " BP-AUDITLOG-STATUS
+007470         GO TO 6000-WRITE-AUDIT-LOG-EXIT
+007480     END-IF
+007490     MOVE FUNCTION CURRENT-DATE   TO AU-RUN-TIMESTAMP
+007500     MOVE BP-JOB-ID               TO AU-JOB-ID
+007510     MOVE BP-AUTHOR-COUNT         TO AU-AUTHOR-COUNT
+007520     MOVE BP-RETURN-CODE          TO AU-RETURN-CODE
+007530     WRITE AUDIT-RECORD
+007540     CLOSE AUDIT-LOG.
+007550 6000-WRITE-AUDIT-LOG-EXIT.
+007560     EXIT.
+007570
+007580******************************************************************
+007590*    8100-EXPORT-AUTHORS / 8200-EXPORT-POST                       *
+007600*    THE WEB CMS TEAM PICKS UP A PIPE-DELIMITED EXTRACT OF EVERY   *
+007610*    AUTHOR AND EACH DAY'S BLOG POSTS AFTER EVERY RUN.  A          *
+007620*    DELIMITED FLAT FILE IS USED IN PLACE OF JSON SINCE THIS       *
+007630*    INSTALLATION'S RUNTIME HAS NO JSON SUPPORT.                   *
+007640******************************************************************
+007650 8100-EXPORT-AUTHORS.
+007660     MOVE "HDR|AUTHOR-ID|NAME|FAVORITE-NUMBER|AGE-YEARS|"
+007670         TO CE-EXPORT-LINE
+007680     WRITE CE-EXPORT-LINE
+007690     PERFORM 8110-EXPORT-ONE-AUTHOR
+007700         THRU 8110-EXPORT-ONE-AUTHOR-EXIT
+007710         VARYING BP-AUTH-IDX FROM 1 BY 1
+007720         UNTIL BP-AUTH-IDX > BP-AUTHOR-COUNT.
+007730 8100-EXPORT-AUTHORS-EXIT.
+007740     EXIT.
+007750
+007760 8110-EXPORT-ONE-AUTHOR.
+007770     STRING "AUTHOR|"                      DELIMITED BY SIZE
+007780         BP-TBL-AUTHOR-ID (BP-AUTH-IDX)     DELIMITED BY SIZE
+007790         "|"                                DELIMITED BY SIZE
+007800         BP-TBL-NAME (BP-AUTH-IDX)          DELIMITED BY SIZE
+007810         "|"                                DELIMITED BY SIZE
+007820         BP-TBL-FAVORITE-NUMBER (BP-AUTH-IDX)
+007830                                             DELIMITED BY SIZE
+007840         "|"                                DELIMITED BY SIZE
+007850         BP-TBL-AGE-YEARS (BP-AUTH-IDX)     DELIMITED BY SIZE
+007860         "|"                                DELIMITED BY SIZE
+007870         INTO CE-EXPORT-LINE
+007880     END-STRING
+007890     WRITE CE-EXPORT-LINE.
+007900 8110-EXPORT-ONE-AUTHOR-EXIT.
+007910     EXIT.
+007920
+007930 8200-EXPORT-POST.
+007940     STRING "POST|"                         DELIMITED BY SIZE
+007950         BP-WK-POST-ID                      DELIMITED BY SIZE
+007960         "|"                                DELIMITED BY SIZE
+007970         BP-WK-TITLE                        DELIMITED BY SIZE
+007980         "|"                                DELIMITED BY SIZE
+007990         BP-WK-PUB-MONTH                    DELIMITED BY SIZE
+008000         "/"                                DELIMITED BY SIZE
+008010         BP-WK-PUB-DAY                      DELIMITED BY SIZE
+008020         "/"                                DELIMITED BY SIZE
+008030         BP-WK-PUB-YEAR                     DELIMITED BY SIZE
+008040         "|"                                DELIMITED BY SIZE
+008050         BP-WK-WORD-COUNT                   DELIMITED BY SIZE
+008060         "|"                                DELIMITED BY SIZE
+008070         BP-WK-AUTHOR-ID                    DELIMITED BY SIZE
+008080         "|"                                DELIMITED BY SIZE
+008090         INTO CE-EXPORT-LINE
+008100     END-STRING
+008110     WRITE CE-EXPORT-LINE.
+008120 8200-EXPORT-POST-EXIT.
+008130     EXIT.
+008140
+008150 9999-TERMINATE.
+008160     IF BP-AUTHMST-OK OR BP-AUTHMST-EOF
+008170         CLOSE AUTHOR-MASTER
+008180     END-IF
+008190     IF BP-BLOGTRN-OK OR BP-BLOGTRN-EOF
+008200         CLOSE BLOG-POST-FILE
+008210     END-IF
+008220     IF BP-CMSEXPRT-OK
+008230         CLOSE CMS-EXPORT
+008240     END-IF.
+008250 9999-TERMINATE-EXIT.
+008260     EXIT.
