@@ -0,0 +1,23 @@
+000010******************************************************************
+000020*                                                                *
+000030*    COPYBOOK      AUDREC                                       *
+000040*    DESCRIPTION    RECORD LAYOUT FOR THE BLOGPOST RUN AUDIT     *
+000050*                   LOG.  ONE ENTRY IS APPENDED EVERY TIME       *
+000060*                   BLOGPOST RUNS SO A ROSTER REPORT CAN BE      *
+000070*                   TRACED BACK TO THE RUN THAT PRODUCED IT.     *
+000080*                                                                *
+000090*    MODIFICATION HISTORY                                       *
+000100*    ---------------------------------------------------------- *
+000110*    DATE       INIT  DESCRIPTION                                *
+000120*    ---------  ----  -------------------------------------------*
+000130*    2026-08-09  SDL  ORIGINAL COPYBOOK.                        *
+000140******************************************************************
+000150 01  AUDIT-RECORD.
+000160     05  AU-RUN-TIMESTAMP        PIC X(21).
+000170     05  FILLER                  PIC X(01) VALUE SPACE.
+000180     05  AU-JOB-ID               PIC X(08).
+000190     05  FILLER                  PIC X(01) VALUE SPACE.
+000200     05  AU-AUTHOR-COUNT         PIC 9(05).
+000210     05  FILLER                  PIC X(01) VALUE SPACE.
+000220     05  AU-RETURN-CODE          PIC 9(04).
+000230
