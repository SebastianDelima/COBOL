@@ -0,0 +1,25 @@
+000010******************************************************************
+000020*                                                                *
+000030*    COPYBOOK      BLOGREC                                      *
+000040*    DESCRIPTION    RECORD LAYOUT FOR THE DAILY BLOG-POST        *
+000050*                   TRANSACTION FILE.  ONE ENTRY PER POST        *
+000060*                   PUBLISHED THAT DAY.  BP-AUTHOR-ID LINKS      *
+000070*                   BACK TO AR-AUTHOR-ID IN AUTHOR-MASTER.       *
+000080*                                                                *
+000090*    MODIFICATION HISTORY                                       *
+000100*    ---------------------------------------------------------- *
+000110*    DATE       INIT  DESCRIPTION                                *
+000120*    ---------  ----  -------------------------------------------*
+000130*    2026-08-09  SDL  ORIGINAL COPYBOOK - DAILY POSTS FEED FOR   *
+000140*                     THE PUBLISHING CYCLE.                     *
+000150******************************************************************
+000160 01  BLOG-POST-RECORD.
+000170     05  BP-POST-ID              PIC X(08).
+000180     05  BP-TITLE                PIC X(40).
+000190     05  BP-PUBLISH-DATE.
+000200         10  BP-PUB-MONTH        PIC 9(02).
+000210         10  BP-PUB-DAY          PIC 9(02).
+000220         10  BP-PUB-YEAR         PIC 9(04).
+000230     05  BP-WORD-COUNT           PIC 9(05).
+000240     05  BP-AUTHOR-ID            PIC X(06).
+000250     05  FILLER                  PIC X(09).
