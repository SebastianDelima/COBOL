@@ -0,0 +1,49 @@
+000010******************************************************************
+000020*                                                                *
+000030*    COPYBOOK      CHKREC                                       *
+000040*    DESCRIPTION    RECORD LAYOUT FOR THE BLOGPOST CHECKPOINT/   *
+000050*                   RESTART FILE.  RECORD 1 IS THE CONTROL       *
+000060*                   RECORD, CARRYING THE LAST AUTHOR-ID           *
+000070*                   SUCCESSFULLY LOADED FROM AUTHOR-MASTER AND    *
+000080*                   THE RUN STATUS.  EVERY RECORD AFTER IT IS A   *
+000090*                   SNAPSHOT ROW OF ONE ENTRY ALREADY BUILT INTO  *
+000100*                   THE IN-MEMORY AUTHOR TABLE, SO A MID-RUN      *
+000110*                   FAILURE CAN RESUME WITHOUT REPROCESSING       *
+000120*                   AUTHORS ALREADY LOADED.                       *
+000130*                                                                *
+000140*    MODIFICATION HISTORY                                       *
+000150*    ---------------------------------------------------------- *
+000160*    DATE       INIT  DESCRIPTION                                *
+000170*    ---------  ----  -------------------------------------------*
+000180*    2026-08-09  SDL  ORIGINAL COPYBOOK.                        *
+000190*    2026-08-09  SDL  ADDED THE AUTHOR-TABLE SNAPSHOT RECORD SO  *
+000200*                     A RESUMED RUN CAN REBUILD THE TABLE UP TO  *
+000210*                     THE CHECKPOINT INSTEAD OF STARTING OVER.   *
+000220******************************************************************
+000230 01  CHECKPOINT-RECORD.
+000240     05  CK-RECORD-TYPE          PIC X(01).
+000250     05  FILLER                  PIC X(79).
+000260
+000270 01  CK-CONTROL-RECORD REDEFINES CHECKPOINT-RECORD.
+000280     05  CK-CTL-TYPE             PIC X(01).
+000290         88  CK-TYPE-CONTROL            VALUE "H".
+000300     05  CK-LAST-AUTHOR-ID       PIC X(06).
+000310     05  CK-RUN-STATUS           PIC X(01).
+000320         88  CK-RUN-COMPLETE            VALUE "C".
+000330         88  CK-RUN-INCOMPLETE          VALUE "I".
+000340     05  FILLER                  PIC X(72).
+000350
+000360 01  CK-DETAIL-RECORD REDEFINES CHECKPOINT-RECORD.
+000370     05  CK-DTL-TYPE             PIC X(01).
+000380         88  CK-TYPE-DETAIL             VALUE "D".
+000390     05  CK-DTL-AUTHOR-ID        PIC X(06).
+000400     05  CK-DTL-NAME             PIC A(20).
+000410     05  CK-DTL-FAVORITE-NUMBER  PIC 9(01).
+000420     05  CK-DTL-AGE-YEARS        PIC 9(03).
+000430     05  CK-DTL-DATE-VALID-SW    PIC X(01).
+000440         88  CK-DTL-DATE-IS-VALID       VALUE "Y".
+000450     05  CK-DTL-MONTH            PIC 9(02).
+000460     05  CK-DTL-DAYY             PIC 9(02).
+000470     05  CK-DTL-YEAR             PIC 9(04).
+000480     05  FILLER                  PIC X(40).
+000490
