@@ -0,0 +1,24 @@
+000010******************************************************************
+000020*                                                                *
+000030*    COPYBOOK      AUTHREC                                      *
+000040*    DESCRIPTION    RECORD LAYOUT FOR THE AUTHOR-MASTER FILE.    *
+000050*                   ONE ENTRY PER BLOG AUTHOR.  KEYED BY         *
+000060*                   AR-AUTHOR-ID FOR INDEXED ACCESS.             *
+000070*                                                                *
+000080*    MODIFICATION HISTORY                                       *
+000090*    ---------------------------------------------------------- *
+000100*    DATE       INIT  DESCRIPTION                                *
+000110*    ---------  ----  -------------------------------------------*
+000120*    2026-08-09  SDL  ORIGINAL COPYBOOK - REPLACES LITERAL       *
+000130*                     AUTHOR FIELDS FORMERLY CODED DIRECTLY IN   *
+000140*                     BLOGPOST WORKING-STORAGE.                  *
+000150******************************************************************
+000160 01  AUTHOR-RECORD.
+000170     05  AR-AUTHOR-ID            PIC X(06).
+000180     05  AR-NAME                 PIC A(20).
+000190     05  AR-FAVORITE-NUMBER      PIC 9(01).
+000200     05  AR-DATE-BIRTH.
+000210         10  AR-BIRTH-MONTH      PIC 9(02).
+000220         10  AR-BIRTH-DAY        PIC 9(02).
+000230         10  AR-BIRTH-YEAR       PIC 9(04).
+000240     05  FILLER                  PIC X(10).
